@@ -14,7 +14,18 @@
            SELECT salida  ASSIGN TO 'NAT-salida'
            organization is line  sequential.
            SELECT salida1  ASSIGN TO 'NAT-vendedores'
-           organization is line  sequential.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS S1-cod-vendedor
+           FILE STATUS IS WS-FS-VENDEDORES.
+           SELECT auditoria ASSIGN TO 'NAT-auditoria'
+           organization is line sequential
+           FILE STATUS IS WS-FS-AUD.
+           SELECT parametros ASSIGN TO 'NAT-vendedores.par'
+           organization is line sequential
+           FILE STATUS IS WS-FS-PAR.
+           SELECT salida-us ASSIGN TO 'NAT-vendedores.us'
+           organization is line sequential.
        DATA DIVISION.
        FILE SECTION.
        FD  ENTRADA
@@ -28,14 +39,14 @@
            BLOCK CONTAINS 0 RECORDS
            LABEL RECORD IS STANDARD
            RECORDING MODE IS F
-           RECORD 132 CHARACTERS
+           RECORD 150 CHARACTERS
            DATA RECORD IS REG-SALIDA.
-       01  reg-salida        pic x(132).
+       01  reg-salida        pic x(150).
        FD  SALIDA1
            BLOCK CONTAINS 0 RECORDS
            LABEL RECORD IS STANDARD
            RECORDING MODE IS F
-           RECORD 93 CHARACTERS
+           RECORD 99 CHARACTERS
            DATA RECORD IS REG-SALIDA1.
        01  REG-SALIDA1.
            03 S1-cod-vendedor   PIC x(4).
@@ -55,6 +66,48 @@
            03 S1-TELEFONO     PIC X(10).
            03 S1-ESTADO       PIC X(12).
            03 S1-GUAPO        PIC x.
+           03 S1-EDAD         PIC 999.
+           03 S1-ANTIGUEDAD   PIC 999.
+       FD  AUDITORIA
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 86 CHARACTERS
+           DATA RECORD IS REG-AUDITORIA.
+       01  REG-AUDITORIA.
+           03 AUD-PROGRAMA     PIC X(10).
+           03 FILLER           PIC X     VALUE SPACES.
+           03 AUD-FECHA        PIC 9(8).
+           03 FILLER           PIC X     VALUE SPACES.
+           03 AUD-HORA         PIC 9(6).
+           03 FILLER           PIC X     VALUE SPACES.
+           03 FILLER           PIC X(7)  VALUE 'LEIDOS:'.
+           03 AUD-LEIDOS       PIC Z(9)9.
+           03 FILLER           PIC X     VALUE SPACES.
+           03 FILLER           PIC X(9)  VALUE 'ESCRITOS:'.
+           03 AUD-ESCRITOS     PIC Z(9)9.
+           03 FILLER           PIC X     VALUE SPACES.
+           03 FILLER           PIC X(11) VALUE 'RECHAZADOS:'.
+           03 AUD-RECHAZADOS   PIC Z(9)9.
+       FD  PARAMETROS
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 2 CHARACTERS
+           DATA RECORD IS REG-PARAMETROS.
+       01  REG-PARAMETROS.
+           03 PAR-MODO-SALIDA  PIC X(2).
+       FD  SALIDA-US
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 34 CHARACTERS
+           DATA RECORD IS REG-SALIDA-US.
+       01  REG-SALIDA-US.
+           03 US-cod-vendedor      PIC X(4).
+           03 US-nombre            PIC X(10).
+           03 US-fecha-alta        PIC X(10).
+           03 US-fecha-nacimiento  PIC X(10).
 
        WORKING-STORAGE SECTION.
        01  WFECHA.
@@ -98,6 +151,10 @@
            03 FILLER PIC X(11)   VALUE '  estado   '.
            03 FILLER         PIC X(2) VALUE SPACES.
            03 FILLER PIC X(5)   VALUE 'guapo'.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(4)   VALUE 'edad'.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(10)  VALUE 'antiguedad'.
        01  CABECERA2.
            03 FILLER PIC X(8)   VALUE ALL '-'.
            03 FILLER         PIC X(2) VALUE SPACES.
@@ -121,6 +178,10 @@
            03 FILLER         PIC X(2) VALUE SPACES.
            03 FILLER PIC X(9)  VALUE ALL '-'.
            03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(4)  VALUE ALL '-'.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(10) VALUE ALL '-'.
+           03 FILLER         PIC X(2) VALUE SPACES.
        01  CABECERA3.
            03 FILLER         PIC X(2) VALUE SPACES.
            03 S-cod-vendedor   PIC zzz9.
@@ -147,19 +208,117 @@
            03 S-estado       PIC X(12).
            03 FILLER         PIC X(2) VALUE SPACES.
            03 S-guapo     PIC X(10).
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 S-edad         PIC zz9.
+           03 FILLER         PIC X(7) VALUE SPACES.
+           03 S-antiguedad   PIC zz9.
+       01  W-TABLA-NIF          PIC X(23)
+                                 VALUE 'TRWAGMYFPDXBNJZSQVHLCKE'.
+       01  W-NIF-COCIENTE       PIC 9(8).
+       01  W-NIF-RESTO          PIC 9(2).
+       01  W-NIF-LETRA-ESP      PIC X.
+       01  TABLA-NIF-EXCEP.
+           03 TNE-VENDEDOR OCCURS 200 TIMES INDEXED BY IX-NIF.
+              05 TNE-COD-VENDEDOR  PIC X(4).
+              05 TNE-NIF           PIC X(10).
+              05 TNE-LETRA-ESP     PIC X.
+       77  W-NUM-NIF-EXC        PIC 9(4) COMP VALUE 0.
+       01  CAB-NIF-1.
+           03 FILLER PIC X(30) VALUE 'EXCEPCIONES DE NIF'.
+       01  CAB-NIF-2.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER         PIC X(8) VALUE 'vendedor'.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER         PIC X(10) VALUE 'NIF'.
+           03 FILLER         PIC X(6) VALUE SPACES.
+           03 FILLER         PIC X(14) VALUE 'LETRA ESPERADA'.
+       01  CAB-NIF-3.
+           03 FILLER            PIC X(2) VALUE SPACES.
+           03 S-NIF-COD-VENDEDOR PIC X(4).
+           03 FILLER            PIC X(6) VALUE SPACES.
+           03 S-NIF-VALOR        PIC X(10).
+           03 FILLER            PIC X(6) VALUE SPACES.
+           03 S-NIF-LETRA-ESP    PIC X.
+       01  TABLA-ESTADOS.
+           03 TE-ESTADO OCCURS 50 TIMES INDEXED BY IX-EST.
+              05 TE-VALOR    PIC X(12).
+              05 TE-CONTADOR PIC 9(5).
+       77  W-NUM-ESTADOS        PIC 9(3) COMP VALUE 0.
+       01  W-ENCONTRADO         PIC X VALUE 'N'.
+           88 ENCONTRADO-S            VALUE 'S'.
+       01  CAB-EST-1.
+           03 FILLER PIC X(30) VALUE 'RESUMEN POR ESTADO'.
+       01  CAB-EST-2.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 S-EST-VALOR    PIC X(12).
+           03 FILLER         PIC X(4) VALUE SPACES.
+           03 FILLER         PIC X(12) VALUE 'VENDEDORES: '.
+           03 S-EST-CONTADOR PIC zzzz9.
        77  FE       PIC 9    VALUE 0.
        77 WDDMMAA    PIC X(10).
        77 WHHMMSS    PIC X(8).
        77 WFECHOR    PIC X(18).
+       01  WS-FS-AUD            PIC XX.
+       77  W-CNT-LEIDOS         PIC 9(7) VALUE 0.
+       77  W-CNT-ESCRITOS       PIC 9(7) VALUE 0.
+       77  W-CNT-RECHAZADOS     PIC 9(7) VALUE 0.
+       01  WFECHA-HOY           PIC 9(8).
+       01  WFECHA-HOY-R REDEFINES WFECHA-HOY.
+           03 WFH-AAAA          PIC 9(4).
+           03 WFH-MM            PIC 99.
+           03 WFH-DD            PIC 99.
+       01  WHORA-HOY            PIC 9(6).
+       77  W-ANIO-NAC           PIC 9(4) VALUE 0.
+       77  W-MES-NAC            PIC 99   VALUE 0.
+       77  W-DIA-NAC            PIC 99   VALUE 0.
+       77  W-ANIO-ALTA          PIC 9(4) VALUE 0.
+       77  W-MES-ALTA           PIC 99   VALUE 0.
+       77  W-DIA-ALTA           PIC 99   VALUE 0.
+       77  W-EDAD               PIC 999  VALUE 0.
+       77  W-ANTIGUEDAD         PIC 999  VALUE 0.
+       01  WS-FS-VENDEDORES     PIC XX.
+       01  WS-FS-PAR            PIC XX.
+       01  W-MODO-SALIDA        PIC X     VALUE 'N'.
+           88 MODO-US-ACTIVO            VALUE 'S'.
+       01  US-fecha-alta-WS.
+           03 US-A-A    PIC X(4).
+           03 FILLER    PIC X VALUE '-'.
+           03 US-M-A    PIC XX.
+           03 FILLER    PIC X VALUE '-'.
+           03 US-D-A    PIC XX.
+       01  US-fecha-nacimiento-WS.
+           03 US-A-N    PIC X(4).
+           03 FILLER    PIC X VALUE '-'.
+           03 US-M-N    PIC XX.
+           03 FILLER    PIC X VALUE '-'.
+           03 US-D-N    PIC XX.
+       01  TABLA-DUP-EXCEP.
+           03 TDE-VENDEDOR OCCURS 200 TIMES INDEXED BY IX-DUP.
+              05 TDE-COD-VENDEDOR  PIC X(4).
+       77  W-NUM-DUP-EXC         PIC 9(4) COMP VALUE 0.
+       01  CAB-DUP-1.
+           03 FILLER PIC X(30) VALUE 'VENDEDORES DUPLICADOS'.
+       01  CAB-DUP-2.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER         PIC X(8) VALUE 'vendedor'.
+       01  CAB-DUP-3.
+           03 FILLER            PIC X(2) VALUE SPACES.
+           03 S-DUP-COD-VENDEDOR PIC X(4).
 
        PROCEDURE DIVISION.
        ABRIR.
+           ACCEPT WFECHA-HOY FROM DATE YYYYMMDD
+           PERFORM LEER-PARAMETROS
            OPEN input ENTRADA
            OPEN OUTPUT SALIDA salida1.
+           IF MODO-US-ACTIVO
+               OPEN OUTPUT SALIDA-US
+           END-IF
            WRITE REG-SALIDA from cabecera1 END-WRITE
            WRITE REG-SALIDA from cabecera2 END-WRITE
            READ ENTRADA AT END MOVE 1 TO FE END-READ
            PERFORM  UNTIL FE = 1
+               ADD 1 TO W-CNT-LEIDOS
                unstring reg-entrada delimited by ';' into
                  W-cod-vendedor   S-nombre  w-fecha-alta   S-nif
                  w-fecha-nacimiento  S-direcion  S-poblacion
@@ -177,12 +336,144 @@
                move s-estado  to  s1-estado
                move s-guapo    to   s1-guapo
                perform destripa-fechas
+               perform calcular-edad-antiguedad
+               perform validar-nif
+               perform acumular-estado
+               MOVE W-EDAD       TO S-edad
+               MOVE W-ANTIGUEDAD TO S-antiguedad
                WRITE REG-SALIDA from cabecera3 END-WRITE
-               WRITE REG-SALIDA1 END-WRITE
+               WRITE REG-SALIDA1
+                   INVALID KEY
+                       PERFORM ACUMULAR-DUPLICADO
+                   NOT INVALID KEY
+                       ADD 1 TO W-CNT-ESCRITOS
+                       IF MODO-US-ACTIVO
+                           PERFORM ESCRIBIR-SALIDA-US
+                       END-IF
+               END-WRITE
                READ ENTRADA AT END MOVE 1 TO FE END-READ
            END-PERFORM
-           CLOSE ENTRADA SALIDA
+           PERFORM IMPRIMIR-EXCEPCIONES-NIF
+           PERFORM IMPRIMIR-RESUMEN-ESTADO
+           PERFORM IMPRIMIR-DUPLICADOS
+           PERFORM GRABAR-AUDITORIA
+           CLOSE ENTRADA SALIDA salida1
+           IF MODO-US-ACTIVO
+               CLOSE SALIDA-US
+           END-IF
            STOP RUN.
+
+       LEER-PARAMETROS.
+           OPEN INPUT PARAMETROS
+           IF WS-FS-PAR = '00'
+               READ PARAMETROS AT END MOVE SPACES TO REG-PARAMETROS
+               END-READ
+               IF PAR-MODO-SALIDA = 'US'
+                   SET MODO-US-ACTIVO TO TRUE
+               END-IF
+               CLOSE PARAMETROS
+           END-IF.
+
+       ESCRIBIR-SALIDA-US.
+           MOVE S1-cod-vendedor TO US-cod-vendedor
+           MOVE S1-nombre       TO US-nombre
+           MOVE S1-A-A TO US-A-A
+           MOVE S1-M-A TO US-M-A
+           MOVE S1-D-A TO US-D-A
+           MOVE US-fecha-alta-WS TO US-fecha-alta
+           MOVE S1-A-N TO US-A-N
+           MOVE S1-M-N TO US-M-N
+           MOVE S1-D-N TO US-D-N
+           MOVE US-fecha-nacimiento-WS TO US-fecha-nacimiento
+           WRITE REG-SALIDA-US.
+
+       GRABAR-AUDITORIA.
+           ACCEPT WFECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT WHORA-HOY  FROM TIME
+           OPEN EXTEND AUDITORIA
+           IF WS-FS-AUD NOT = '00'
+               OPEN OUTPUT AUDITORIA
+           END-IF
+           MOVE SPACES           TO REG-AUDITORIA
+           MOVE 'VENDEDORES'     TO AUD-PROGRAMA
+           MOVE WFECHA-HOY       TO AUD-FECHA
+           MOVE WHORA-HOY        TO AUD-HORA
+           MOVE W-CNT-LEIDOS     TO AUD-LEIDOS
+           MOVE W-CNT-ESCRITOS   TO AUD-ESCRITOS
+           MOVE W-CNT-RECHAZADOS TO AUD-RECHAZADOS
+           WRITE REG-AUDITORIA
+           CLOSE AUDITORIA.
+
+       ACUMULAR-DUPLICADO.
+           ADD 1 TO W-CNT-RECHAZADOS
+           IF W-NUM-DUP-EXC < 200
+               ADD 1 TO W-NUM-DUP-EXC
+               MOVE S1-cod-vendedor TO TDE-COD-VENDEDOR(W-NUM-DUP-EXC)
+           END-IF.
+
+       IMPRIMIR-DUPLICADOS.
+           IF W-NUM-DUP-EXC > 0
+               WRITE REG-SALIDA FROM CAB-DUP-1 END-WRITE
+               WRITE REG-SALIDA FROM CAB-DUP-2 END-WRITE
+               PERFORM VARYING IX-DUP FROM 1 BY 1
+                       UNTIL IX-DUP > W-NUM-DUP-EXC
+                   MOVE TDE-COD-VENDEDOR(IX-DUP) TO S-DUP-COD-VENDEDOR
+                   WRITE REG-SALIDA FROM CAB-DUP-3 END-WRITE
+               END-PERFORM
+           END-IF.
+
+       ACUMULAR-ESTADO.
+           MOVE 'N' TO W-ENCONTRADO
+           PERFORM VARYING IX-EST FROM 1 BY 1
+                   UNTIL IX-EST > W-NUM-ESTADOS
+               IF TE-VALOR(IX-EST) = s-estado
+                   ADD 1 TO TE-CONTADOR(IX-EST)
+                   MOVE 'S' TO W-ENCONTRADO
+               END-IF
+           END-PERFORM
+           IF NOT ENCONTRADO-S AND W-NUM-ESTADOS < 50
+               ADD 1 TO W-NUM-ESTADOS
+               MOVE s-estado TO TE-VALOR(W-NUM-ESTADOS)
+               MOVE 1        TO TE-CONTADOR(W-NUM-ESTADOS)
+           END-IF.
+
+       IMPRIMIR-RESUMEN-ESTADO.
+           WRITE REG-SALIDA FROM CAB-EST-1 END-WRITE
+           PERFORM VARYING IX-EST FROM 1 BY 1
+                   UNTIL IX-EST > W-NUM-ESTADOS
+               MOVE TE-VALOR(IX-EST)    TO S-EST-VALOR
+               MOVE TE-CONTADOR(IX-EST) TO S-EST-CONTADOR
+               WRITE REG-SALIDA FROM CAB-EST-2 END-WRITE
+           END-PERFORM.
+
+       VALIDAR-NIF.
+           IF s-nif-num OF s-nif IS NUMERIC
+               DIVIDE s-nif-num OF s-nif BY 23
+                   GIVING W-NIF-COCIENTE REMAINDER W-NIF-RESTO
+               MOVE W-TABLA-NIF (W-NIF-RESTO + 1 : 1) TO W-NIF-LETRA-ESP
+           ELSE
+               MOVE '?' TO W-NIF-LETRA-ESP
+           END-IF
+           IF W-NIF-LETRA-ESP NOT = s-nif-letra OF s-nif
+                   AND W-NUM-NIF-EXC < 200
+               ADD 1 TO W-NUM-NIF-EXC
+               MOVE S1-cod-vendedor TO TNE-COD-VENDEDOR(W-NUM-NIF-EXC)
+               MOVE S1-nif          TO TNE-NIF(W-NUM-NIF-EXC)
+               MOVE W-NIF-LETRA-ESP TO TNE-LETRA-ESP(W-NUM-NIF-EXC)
+           END-IF.
+
+       IMPRIMIR-EXCEPCIONES-NIF.
+           IF W-NUM-NIF-EXC > 0
+               WRITE REG-SALIDA FROM CAB-NIF-1 END-WRITE
+               WRITE REG-SALIDA FROM CAB-NIF-2 END-WRITE
+               PERFORM VARYING IX-NIF FROM 1 BY 1
+                       UNTIL IX-NIF > W-NUM-NIF-EXC
+                   MOVE TNE-COD-VENDEDOR(IX-NIF) TO S-NIF-COD-VENDEDOR
+                   MOVE TNE-NIF(IX-NIF)          TO S-NIF-VALOR
+                   MOVE TNE-LETRA-ESP(IX-NIF)    TO S-NIF-LETRA-ESP
+                   WRITE REG-SALIDA FROM CAB-NIF-3 END-WRITE
+               END-PERFORM
+           END-IF.
        DESTRIPA-FECHAS.
                UNSTRING w-fecha-alta DELIMITED BY ' ' INTO
                  WDDMMAA WHHMMSS
@@ -201,3 +492,23 @@
                MOVE W-MM TO   S1-M-N
                MOVE W-DD TO   S1-D-N
                move WFECHA TO  S-fecha-nacimiento.
+
+       CALCULAR-EDAD-ANTIGUEDAD.
+           MOVE S1-A-N TO W-ANIO-NAC
+           MOVE S1-M-N TO W-MES-NAC
+           MOVE S1-D-N TO W-DIA-NAC
+           MOVE S1-A-A TO W-ANIO-ALTA
+           MOVE S1-M-A TO W-MES-ALTA
+           MOVE S1-D-A TO W-DIA-ALTA
+           COMPUTE W-EDAD = WFH-AAAA - W-ANIO-NAC
+           IF WFH-MM < W-MES-NAC
+               OR (WFH-MM = W-MES-NAC AND WFH-DD < W-DIA-NAC)
+               SUBTRACT 1 FROM W-EDAD
+           END-IF
+           COMPUTE W-ANTIGUEDAD = WFH-AAAA - W-ANIO-ALTA
+           IF WFH-MM < W-MES-ALTA
+               OR (WFH-MM = W-MES-ALTA AND WFH-DD < W-DIA-ALTA)
+               SUBTRACT 1 FROM W-ANTIGUEDAD
+           END-IF
+           MOVE W-EDAD       TO S1-EDAD
+           MOVE W-ANTIGUEDAD TO S1-ANTIGUEDAD.
