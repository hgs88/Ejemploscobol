@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENTAVALOR.
+       AUTHOR. J.GAYAN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT entrada ASSIGN TO 'NAT-ventas'
+           organization is line sequential.
+           SELECT productos ASSIGN TO 'NAT-productos'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS P-idproducto
+           FILE STATUS IS WS-FS-PRODUCTOS.
+           SELECT salida  ASSIGN TO 'NAT-salida-valor'
+           organization is line  sequential.
+           SELECT salida1  ASSIGN TO 'NAT-ventas-valor'
+           organization is line  sequential.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 20 CHARACTERS
+           DATA RECORD IS REG-ENTRADA.
+       01  REG-ENTRADA.
+           03 E-cod-vendedor   PIC x(4).
+           03 E-cod-producto  PIC xx.
+           03 E-fecha-venta.
+                 05 E-A    PIC X(4).
+                 05 E-M    PIC XX.
+                 05 E-D    PIC XX.
+           03 E-kilos       PIC x(6).
+       FD  PRODUCTOS
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 21 CHARACTERS
+           DATA RECORD IS REG-PRODUCTO.
+       01  REG-PRODUCTO.
+           03 P-idproducto   PIC X(4).
+           03 P-NomProducto  PIC X(10).
+           03 P-IdGrupo      PIC X.
+           03 P-precio       PIC X(6).
+           03 P-precio-N REDEFINES P-precio PIC 9(4)V99.
+       FD  SALIDA
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 132 CHARACTERS
+           DATA RECORD IS REG-SALIDA.
+       01  reg-salida        pic x(132).
+       FD  SALIDA1
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 31 CHARACTERS
+           DATA RECORD IS REG-SALIDA1.
+       01  REG-SALIDA1.
+           03 S1-cod-vendedor   PIC X(4).
+           03 S1-cod-producto   PIC XX.
+           03 S1-fecha-venta    PIC X(8).
+           03 S1-kilos          PIC X(6).
+           03 S1-valor          PIC X(11).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-PRODUCTOS     PIC XX.
+       01  W-IDPRODUCTO-CLAVE  PIC X(4).
+       01  TABLA-VENDEDOR.
+           03 TV-VENDEDOR OCCURS 200 TIMES INDEXED BY IX-VEN.
+              05 TV-COD-VENDEDOR  PIC X(4).
+              05 TV-TOTAL-VALOR   PIC 9(9)V99.
+       77  W-NUM-VEN    PIC 9(4) COMP VALUE 0.
+       01  TABLA-FECHA.
+           03 TF-FECHA OCCURS 400 TIMES INDEXED BY IX-FEC.
+              05 TF-FECHA-VENTA   PIC X(8).
+              05 TF-TOTAL-VALOR   PIC 9(9)V99.
+       77  W-NUM-FEC    PIC 9(4) COMP VALUE 0.
+       01  W-KILOS-RAW      PIC X(6).
+       01  W-KILOS-N REDEFINES W-KILOS-RAW PIC 9(4)V99.
+       01  W-VALOR          PIC 9(9)V99 VALUE 0.
+       01  W-ENCONTRADO PIC X VALUE 'N'.
+           88 ENCONTRADO-S VALUE 'S'.
+       01  CABECERA1.
+           03 FILLER PIC X(12)   VALUE 'cod-vendedor'.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(12)  VALUE 'cod-producto'.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(12)   VALUE 'fecha-venta '.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(10)   VALUE 'kilos     '.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(12)   VALUE 'valor'.
+       01  CABECERA2.
+           03 FILLER PIC X(12)   VALUE ALL '-'.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(12)  VALUE ALL '-'.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(12)   VALUE ALL '-'.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(10)   VALUE ALL '-'.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(12)   VALUE ALL '-'.
+       01  CABECERA3.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 S-cod-vendedor   PIC X(4).
+           03 FILLER         PIC X(8) VALUE SPACES.
+           03 S-cod-producto   PIC XX.
+           03 FILLER         PIC X(10) VALUE SPACES.
+           03 S-fecha-venta    PIC X(10).
+           03 FILLER         PIC X(4) VALUE SPACES.
+           03 S-kilos        PIC zzz9,99.
+           03 FILLER         PIC X(4) VALUE SPACES.
+           03 S-valor        PIC zzzzzz9,99.
+       01  CABECERA4.
+           03 FILLER         PIC X(10) VALUE 'SIN PRECIO'.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 S-cod-vendedor-NP  PIC X(4).
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 S-cod-producto-NP  PIC XX.
+       01  CABECERA5.
+           03 FILLER         PIC X(20) VALUE 'TOTAL POR VENDEDOR'.
+       01  CABECERA6.
+           03 FILLER         PIC X(4) VALUE SPACES.
+           03 S-ven-cod      PIC X(4).
+           03 FILLER         PIC X(4) VALUE SPACES.
+           03 FILLER         PIC X(7) VALUE 'VALOR: '.
+           03 S-ven-total    PIC zzzzzz9,99.
+       01  CABECERA7.
+           03 FILLER         PIC X(16) VALUE 'TOTAL POR FECHA'.
+       01  CABECERA8.
+           03 FILLER         PIC X(4) VALUE SPACES.
+           03 S-fec-cod      PIC X(10).
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER         PIC X(7) VALUE 'VALOR: '.
+           03 S-fec-total    PIC zzzzzz9,99.
+       77  FE       PIC 9    VALUE 0.
+
+       PROCEDURE DIVISION.
+       ABRIR.
+           OPEN INPUT ENTRADA PRODUCTOS
+           OPEN OUTPUT SALIDA SALIDA1
+           WRITE REG-SALIDA FROM CABECERA1 END-WRITE
+           WRITE REG-SALIDA FROM CABECERA2 END-WRITE
+           READ ENTRADA AT END MOVE 1 TO FE END-READ
+           PERFORM UNTIL FE = 1
+               PERFORM PROCESAR-VENTA
+               READ ENTRADA AT END MOVE 1 TO FE END-READ
+           END-PERFORM
+           PERFORM IMPRIMIR-TOTALES-VENDEDOR
+           PERFORM IMPRIMIR-TOTALES-FECHA
+           CLOSE ENTRADA PRODUCTOS SALIDA SALIDA1
+           STOP RUN.
+
+       PROCESAR-VENTA.
+           MOVE SPACES TO REG-SALIDA1
+           MOVE E-cod-vendedor TO S1-cod-vendedor
+           MOVE E-cod-producto TO S1-cod-producto
+           MOVE E-fecha-venta  TO S1-fecha-venta
+           MOVE E-kilos        TO S1-kilos
+           MOVE E-kilos        TO W-KILOS-RAW
+           PERFORM BUSCAR-PRODUCTO
+           MOVE SPACES TO REG-SALIDA
+           IF ENCONTRADO-S
+               COMPUTE W-VALOR ROUNDED =
+                   W-KILOS-N * P-precio-N
+               END-COMPUTE
+               MOVE W-VALOR TO S1-valor
+               MOVE E-cod-vendedor TO S-cod-vendedor
+               MOVE E-cod-producto TO S-cod-producto
+               STRING E-A '/' E-M '/' E-D DELIMITED BY SIZE
+                   INTO S-fecha-venta
+               MOVE W-KILOS-N   TO S-kilos
+               MOVE W-VALOR     TO S-valor
+               WRITE REG-SALIDA FROM CABECERA3 END-WRITE
+               WRITE REG-SALIDA1 END-WRITE
+               PERFORM ACUMULAR-VENDEDOR
+               PERFORM ACUMULAR-FECHA
+           ELSE
+               MOVE E-cod-vendedor TO S-cod-vendedor-NP
+               MOVE E-cod-producto TO S-cod-producto-NP
+               WRITE REG-SALIDA FROM CABECERA4 END-WRITE
+           END-IF.
+
+       BUSCAR-PRODUCTO.
+           MOVE 'N' TO W-ENCONTRADO
+           MOVE SPACES TO W-IDPRODUCTO-CLAVE
+           MOVE E-cod-producto TO W-IDPRODUCTO-CLAVE
+           MOVE W-IDPRODUCTO-CLAVE TO P-idproducto
+           READ PRODUCTOS
+               INVALID KEY
+                   MOVE 'N' TO W-ENCONTRADO
+               NOT INVALID KEY
+                   MOVE 'S' TO W-ENCONTRADO
+           END-READ.
+
+       ACUMULAR-VENDEDOR.
+           MOVE 'N' TO W-ENCONTRADO
+           PERFORM VARYING IX-VEN FROM 1 BY 1
+                   UNTIL IX-VEN > W-NUM-VEN
+               IF TV-COD-VENDEDOR(IX-VEN) = E-cod-vendedor
+                   ADD W-VALOR TO TV-TOTAL-VALOR(IX-VEN)
+                   MOVE 'S' TO W-ENCONTRADO
+               END-IF
+           END-PERFORM
+           IF NOT ENCONTRADO-S AND W-NUM-VEN < 200
+               ADD 1 TO W-NUM-VEN
+               MOVE E-cod-vendedor TO TV-COD-VENDEDOR(W-NUM-VEN)
+               MOVE W-VALOR        TO TV-TOTAL-VALOR(W-NUM-VEN)
+           END-IF.
+
+       ACUMULAR-FECHA.
+           MOVE 'N' TO W-ENCONTRADO
+           PERFORM VARYING IX-FEC FROM 1 BY 1
+                   UNTIL IX-FEC > W-NUM-FEC
+               IF TF-FECHA-VENTA(IX-FEC) = S1-fecha-venta
+                   ADD W-VALOR TO TF-TOTAL-VALOR(IX-FEC)
+                   MOVE 'S' TO W-ENCONTRADO
+               END-IF
+           END-PERFORM
+           IF NOT ENCONTRADO-S AND W-NUM-FEC < 400
+               ADD 1 TO W-NUM-FEC
+               MOVE S1-fecha-venta TO TF-FECHA-VENTA(W-NUM-FEC)
+               MOVE W-VALOR        TO TF-TOTAL-VALOR(W-NUM-FEC)
+           END-IF.
+
+       IMPRIMIR-TOTALES-VENDEDOR.
+           WRITE REG-SALIDA FROM CABECERA5 END-WRITE
+           PERFORM VARYING IX-VEN FROM 1 BY 1 UNTIL IX-VEN > W-NUM-VEN
+               MOVE TV-COD-VENDEDOR(IX-VEN) TO S-ven-cod
+               MOVE TV-TOTAL-VALOR(IX-VEN)  TO S-ven-total
+               WRITE REG-SALIDA FROM CABECERA6 END-WRITE
+           END-PERFORM.
+
+       IMPRIMIR-TOTALES-FECHA.
+           WRITE REG-SALIDA FROM CABECERA7 END-WRITE
+           PERFORM VARYING IX-FEC FROM 1 BY 1 UNTIL IX-FEC > W-NUM-FEC
+               STRING TF-FECHA-VENTA(IX-FEC) (1:4) '/'
+                      TF-FECHA-VENTA(IX-FEC) (5:2) '/'
+                      TF-FECHA-VENTA(IX-FEC) (7:2) DELIMITED BY SIZE
+                   INTO S-fec-cod
+               MOVE TF-TOTAL-VALOR(IX-FEC)  TO S-fec-total
+               WRITE REG-SALIDA FROM CABECERA8 END-WRITE
+           END-PERFORM.
