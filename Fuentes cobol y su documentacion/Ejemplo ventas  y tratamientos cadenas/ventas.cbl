@@ -15,6 +15,29 @@
            organization is line  sequential.
            SELECT salida1  ASSIGN TO 'NAT-ventas'
            organization is line  sequential.
+           SELECT checkpoint ASSIGN TO 'NAT-ventas.ckpt'
+           organization is line sequential
+           FILE STATUS IS WS-FS-CKPT.
+           SELECT auditoria ASSIGN TO 'NAT-auditoria'
+           organization is line sequential
+           FILE STATUS IS WS-FS-AUD.
+           SELECT parametros ASSIGN TO 'NAT-ventas.par'
+           organization is line sequential
+           FILE STATUS IS WS-FS-PAR.
+           SELECT productos ASSIGN TO 'NAT-productos'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS P-idproducto
+           FILE STATUS IS WS-FS-PRODUCTOS.
+           SELECT vendedores ASSIGN TO 'NAT-vendedores'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS V-cod-vendedor
+           FILE STATUS IS WS-FS-VENDEDORES.
+           SELECT rechazos ASSIGN TO 'NAT-ventas.rej'
+           organization is line  sequential.
+           SELECT salida-us ASSIGN TO 'NAT-ventas.us'
+           organization is line sequential.
        DATA DIVISION.
        FILE SECTION.
        FD  ENTRADA
@@ -45,8 +68,136 @@
                  05 S1-M    PIC XX.
                  05 S1-D    PIC XX.
            03 S1-kilos       PIC x(6).
+       FD  CHECKPOINT
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 10 CHARACTERS
+           DATA RECORD IS REG-CHECKPOINT.
+       01  REG-CHECKPOINT   PIC 9(10).
+       FD  AUDITORIA
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 86 CHARACTERS
+           DATA RECORD IS REG-AUDITORIA.
+       01  REG-AUDITORIA.
+           03 AUD-PROGRAMA     PIC X(10).
+           03 FILLER           PIC X     VALUE SPACES.
+           03 AUD-FECHA        PIC 9(8).
+           03 FILLER           PIC X     VALUE SPACES.
+           03 AUD-HORA         PIC 9(6).
+           03 FILLER           PIC X     VALUE SPACES.
+           03 FILLER           PIC X(7)  VALUE 'LEIDOS:'.
+           03 AUD-LEIDOS       PIC Z(9)9.
+           03 FILLER           PIC X     VALUE SPACES.
+           03 FILLER           PIC X(9)  VALUE 'ESCRITOS:'.
+           03 AUD-ESCRITOS     PIC Z(9)9.
+           03 FILLER           PIC X     VALUE SPACES.
+           03 FILLER           PIC X(11) VALUE 'RECHAZADOS:'.
+           03 AUD-RECHAZADOS   PIC Z(9)9.
+       FD  PARAMETROS
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 20 CHARACTERS
+           DATA RECORD IS REG-PARAMETROS.
+       01  REG-PARAMETROS.
+           03 PAR-FECHA-DESDE  PIC X(8).
+           03 FILLER           PIC X.
+           03 PAR-FECHA-HASTA  PIC X(8).
+           03 FILLER           PIC X.
+           03 PAR-MODO-SALIDA  PIC X(2).
+       FD  PRODUCTOS
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 21 CHARACTERS
+           DATA RECORD IS REG-PRODUCTO.
+       01  REG-PRODUCTO.
+           03 P-idproducto   PIC X(4).
+           03 P-NomProducto  PIC X(10).
+           03 P-IdGrupo      PIC X.
+           03 P-precio       PIC X(6).
+       FD  VENDEDORES
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 99 CHARACTERS
+           DATA RECORD IS REG-VENDEDOR.
+       01  REG-VENDEDOR.
+           03 V-cod-vendedor      PIC X(4).
+           03 V-nombre            PIC X(10).
+           03 V-fecha-alta        PIC X(8).
+           03 V-NIF               PIC X(10).
+           03 V-fecha-nacimiento  PIC X(8).
+           03 V-DIRECCION         PIC X(10).
+           03 V-POBLACION         PIC X(10).
+           03 V-COD-POSTAL        PIC X(10).
+           03 V-TELEFONO          PIC X(10).
+           03 V-ESTADO            PIC X(12).
+           03 V-GUAPO             PIC X.
+           03 V-EDAD              PIC 999.
+           03 V-ANTIGUEDAD        PIC 999.
+       FD  RECHAZOS
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 60 CHARACTERS
+           DATA RECORD IS REG-RECHAZO.
+       01  REG-RECHAZO.
+           03 REG-RECHAZO-LINEA    PIC X(40).
+           03 FILLER                PIC X VALUE SPACES.
+           03 REG-RECHAZO-MOTIVO   PIC X(19).
+       FD  SALIDA-US
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 23 CHARACTERS
+           DATA RECORD IS REG-SALIDA-US.
+       01  REG-SALIDA-US.
+           03 US-cod-vendedor   PIC X(4).
+           03 US-cod-producto   PIC XX.
+           03 US-fecha-venta    PIC X(10).
+           03 US-kilos          PIC X(7).
 
        WORKING-STORAGE SECTION.
+       01  WS-FS-CKPT            PIC XX.
+       01  WS-FS-AUD             PIC XX.
+       01  WS-FS-PAR             PIC XX.
+       01  WS-FS-PRODUCTOS       PIC XX.
+       01  WS-FS-VENDEDORES      PIC XX.
+       01  W-MODO-SALIDA         PIC X     VALUE 'N'.
+           88 MODO-US-ACTIVO             VALUE 'S'.
+       01  US-fecha-venta-WS.
+           03 US-A      PIC X(4).
+           03 FILLER    PIC X VALUE '-'.
+           03 US-M      PIC XX.
+           03 FILLER    PIC X VALUE '-'.
+           03 US-D      PIC XX.
+       77  W-FECHA-DESDE         PIC X(8) VALUE '00000000'.
+       77  W-FECHA-HASTA         PIC X(8) VALUE '99999999'.
+       77  W-CNT-EXCLUIDOS-RANGO PIC 9(7) VALUE 0.
+       01  W-IDPRODUCTO-CLAVE    PIC X(4).
+       01  W-ENC-VEN             PIC X VALUE 'N'.
+           88 ENCONTRADO-VEN-S          VALUE 'S'.
+       01  W-ENC-PROD            PIC X VALUE 'N'.
+           88 ENCONTRADO-PROD-S         VALUE 'S'.
+       01  W-VALIDACION-REF.
+           03 W-VALIDO-REF       PIC X     VALUE 'S'.
+              88 REF-VALIDA                VALUE 'S'.
+              88 REF-INVALIDA               VALUE 'N'.
+           03 W-MOTIVO-RECHAZO   PIC X(19) VALUE SPACES.
+       77  W-SALTAR              PIC 9(10) COMP VALUE 0.
+       77  W-CONTADOR-SALTADOS   PIC 9(10) COMP VALUE 0.
+       77  W-CONTADOR-LEIDOS     PIC 9(10) COMP VALUE 0.
+       77  W-INTERVALO-CKPT      PIC 9(5)  COMP VALUE 100.
+       77  W-COCIENTE-CKPT       PIC 9(10) COMP VALUE 0.
+       77  W-RESTO-CKPT          PIC 9(5)  COMP VALUE 0.
+       77  W-CNT-LEIDOS-AUD      PIC 9(10) COMP VALUE 0.
+       77  W-CNT-RECHAZADOS      PIC 9(7)  VALUE 0.
+       01  WFECHA-HOY            PIC 9(8).
+       01  WHORA-HOY             PIC 9(6).
        01  WFECHA.
            03 W-AA  PIC X(4).
            03 FILLER PIC X VALUE '/'.
@@ -101,10 +252,24 @@
 
        PROCEDURE DIVISION.
        ABRIR.
-           OPEN input ENTRADA
-           OPEN OUTPUT SALIDA salida1.
-           WRITE REG-SALIDA from cabecera1 END-WRITE
-           WRITE REG-SALIDA from cabecera2 END-WRITE
+           PERFORM LEER-CHECKPOINT
+           PERFORM LEER-PARAMETROS
+           OPEN input ENTRADA PRODUCTOS VENDEDORES
+           IF W-SALTAR > 0
+               OPEN EXTEND SALIDA salida1 rechazos
+               IF MODO-US-ACTIVO
+                   OPEN EXTEND SALIDA-US
+               END-IF
+               PERFORM SALTAR-REGISTROS
+           ELSE
+               OPEN OUTPUT SALIDA salida1 rechazos
+               IF MODO-US-ACTIVO
+                   OPEN OUTPUT SALIDA-US
+               END-IF
+               WRITE REG-SALIDA from cabecera1 END-WRITE
+               WRITE REG-SALIDA from cabecera2 END-WRITE
+           END-IF
+           MOVE W-SALTAR TO W-CONTADOR-LEIDOS
            READ ENTRADA AT END MOVE 1 TO FE END-READ
            PERFORM  UNTIL FE = 1
                unstring reg-entrada delimited by ';' into
@@ -127,18 +292,162 @@
                inspect W-cod-producto replacing all ' ' by '0'
                move W-cod-producto-n to S-cod-producto
                move W-cod-producto to S1-cod-producto
-               unstring  W-kilos delimited by ',' or ' ' into kilos
-                kilosd
-               inspect ton replacing all ' ' by '0'
-               move tun to s-kilos
-               move ton to  S1-kilos
-               WRITE REG-SALIDA from cabecera3 END-WRITE
-               WRITE REG-SALIDA1 END-WRITE
+               IF S1-fecha-venta < W-FECHA-DESDE OR
+                  S1-fecha-venta > W-FECHA-HASTA
+                   ADD 1 TO W-CNT-EXCLUIDOS-RANGO
+               ELSE
+                   PERFORM VALIDAR-REFERENCIAS
+                   IF REF-VALIDA
+                       unstring W-kilos delimited by ',' or ' '
+                           into kilos kilosd
+                       inspect ton replacing all ' ' by '0'
+                       move tun to s-kilos
+                       move ton to S1-kilos
+                       WRITE REG-SALIDA from cabecera3 END-WRITE
+                       WRITE REG-SALIDA1 END-WRITE
+                       IF MODO-US-ACTIVO
+                           PERFORM ESCRIBIR-SALIDA-US
+                       END-IF
+                   ELSE
+                       PERFORM RECHAZAR
+                   END-IF
+               END-IF
+               ADD 1 TO W-CONTADOR-LEIDOS
+               ADD 1 TO W-CNT-LEIDOS-AUD
+               DIVIDE W-CONTADOR-LEIDOS BY W-INTERVALO-CKPT
+                   GIVING W-COCIENTE-CKPT REMAINDER W-RESTO-CKPT
+               IF W-RESTO-CKPT = 0
+                   PERFORM GRABAR-CHECKPOINT
+               END-IF
                READ ENTRADA AT END MOVE 1 TO FE END-READ
 
            END-PERFORM
-           CLOSE ENTRADA SALIDA
+           MOVE 0 TO W-CONTADOR-LEIDOS
+           PERFORM GRABAR-CHECKPOINT
+           PERFORM GRABAR-AUDITORIA
+           CLOSE ENTRADA SALIDA salida1 rechazos PRODUCTOS VENDEDORES
+           IF MODO-US-ACTIVO
+               CLOSE SALIDA-US
+           END-IF
            STOP RUN.
 
+       VALIDAR-REFERENCIAS.
+           SET REF-VALIDA TO TRUE
+           MOVE SPACES TO W-MOTIVO-RECHAZO
+           PERFORM BUSCAR-VENDEDOR
+           IF NOT ENCONTRADO-VEN-S
+               SET REF-INVALIDA TO TRUE
+               MOVE 'VENDEDOR NO EXISTE' TO W-MOTIVO-RECHAZO
+           END-IF
+           IF REF-VALIDA
+               PERFORM BUSCAR-PRODUCTO
+               IF NOT ENCONTRADO-PROD-S
+                   SET REF-INVALIDA TO TRUE
+                   MOVE 'PRODUCTO NO EXISTE' TO W-MOTIVO-RECHAZO
+               END-IF
+           END-IF.
+
+       BUSCAR-VENDEDOR.
+           MOVE 'N' TO W-ENC-VEN
+           MOVE S1-cod-vendedor TO V-cod-vendedor
+           READ VENDEDORES
+               INVALID KEY
+                   MOVE 'N' TO W-ENC-VEN
+               NOT INVALID KEY
+                   MOVE 'S' TO W-ENC-VEN
+           END-READ.
+
+       BUSCAR-PRODUCTO.
+           MOVE 'N' TO W-ENC-PROD
+           MOVE SPACES TO W-IDPRODUCTO-CLAVE
+           MOVE S1-cod-producto TO W-IDPRODUCTO-CLAVE
+           MOVE W-IDPRODUCTO-CLAVE TO P-idproducto
+           READ PRODUCTOS
+               INVALID KEY
+                   MOVE 'N' TO W-ENC-PROD
+               NOT INVALID KEY
+                   MOVE 'S' TO W-ENC-PROD
+           END-READ.
+
+       RECHAZAR.
+           ADD 1                  TO W-CNT-RECHAZADOS
+           MOVE SPACES            TO REG-RECHAZO
+           MOVE REG-ENTRADA       TO REG-RECHAZO-LINEA
+           MOVE W-MOTIVO-RECHAZO  TO REG-RECHAZO-MOTIVO
+           WRITE REG-RECHAZO.
+
+       GRABAR-AUDITORIA.
+           ACCEPT WFECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT WHORA-HOY  FROM TIME
+           OPEN EXTEND AUDITORIA
+           IF WS-FS-AUD NOT = '00'
+               OPEN OUTPUT AUDITORIA
+           END-IF
+           MOVE SPACES           TO REG-AUDITORIA
+           MOVE 'PRUEBA1'        TO AUD-PROGRAMA
+           MOVE WFECHA-HOY       TO AUD-FECHA
+           MOVE WHORA-HOY        TO AUD-HORA
+           MOVE W-CNT-LEIDOS-AUD TO AUD-LEIDOS
+           COMPUTE AUD-ESCRITOS = W-CNT-LEIDOS-AUD
+               - W-CNT-EXCLUIDOS-RANGO - W-CNT-RECHAZADOS
+           MOVE W-CNT-RECHAZADOS TO AUD-RECHAZADOS
+           WRITE REG-AUDITORIA
+           CLOSE AUDITORIA.
+
+       LEER-PARAMETROS.
+           OPEN INPUT PARAMETROS
+           IF WS-FS-PAR = '00'
+               READ PARAMETROS AT END MOVE SPACES TO REG-PARAMETROS
+               END-READ
+               IF PAR-FECHA-DESDE NOT = SPACES
+                   MOVE PAR-FECHA-DESDE TO W-FECHA-DESDE
+               END-IF
+               IF PAR-FECHA-HASTA NOT = SPACES
+                   MOVE PAR-FECHA-HASTA TO W-FECHA-HASTA
+               END-IF
+               IF PAR-MODO-SALIDA = 'US'
+                   SET MODO-US-ACTIVO TO TRUE
+               END-IF
+               CLOSE PARAMETROS
+           END-IF.
+
+       ESCRIBIR-SALIDA-US.
+           MOVE S1-cod-vendedor TO US-cod-vendedor
+           MOVE S1-cod-producto TO US-cod-producto
+           MOVE S1-A TO US-A
+           MOVE S1-M TO US-M
+           MOVE S1-D TO US-D
+           MOVE US-fecha-venta-WS TO US-fecha-venta
+           STRING kilos      DELIMITED BY SIZE
+                  '.'        DELIMITED BY SIZE
+                  kilosd     DELIMITED BY SIZE
+                  INTO US-kilos
+           END-STRING
+           WRITE REG-SALIDA-US.
+
+       LEER-CHECKPOINT.
+           MOVE 0 TO W-SALTAR
+           OPEN INPUT CHECKPOINT
+           IF WS-FS-CKPT = '00'
+               READ CHECKPOINT AT END MOVE 0 TO REG-CHECKPOINT END-READ
+               MOVE REG-CHECKPOINT TO W-SALTAR
+               CLOSE CHECKPOINT
+           END-IF.
+
+       SALTAR-REGISTROS.
+           MOVE 0 TO W-CONTADOR-SALTADOS
+           PERFORM UNTIL W-CONTADOR-SALTADOS >= W-SALTAR OR FE = 1
+               READ ENTRADA AT END MOVE 1 TO FE END-READ
+               IF FE NOT = 1
+                   ADD 1 TO W-CONTADOR-SALTADOS
+               END-IF
+           END-PERFORM.
+
+       GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT
+           MOVE W-CONTADOR-LEIDOS TO REG-CHECKPOINT
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT.
+
 
 
