@@ -0,0 +1,98 @@
+//NATNOC   JOB  (NAT),'CICLO NOCTURNO',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CICLO BATCH NOCTURNO DEL SUBSISTEMA NAT.
+//* EJECUTA, EN ORDEN, PRODUCTOS / VENDEDORES / PRUEBA1 (VENTAS).
+//* CADA PASO SE SALTA SI ALGUNO DE LOS ANTERIORES TERMINO CON UN
+//* CODIGO DE RETORNO SUPERIOR A 4.
+//*--------------------------------------------------------------*
+//* STEP001 Y STEP005 PROVISIONAN, EN UN SISTEMA NUEVO, EL CLUSTER
+//* VSAM DE NAT-PRODUCTOS/NAT-VENDEDORES Y LOS FICHEROS OPCIONALES
+//* DE PARAMETROS/CHECKPOINT. SI YA EXISTEN, ESTOS DOS PASOS
+//* TERMINAN CON CODIGO DE RETORNO DISTINTO DE CERO, PERO NINGUN
+//* PASO POSTERIOR COMPRUEBA SU CONDICION, ASI QUE EL CICLO SIGUE
+//* SU CURSO NORMAL LAS NOCHES SIGUIENTES. LOS CLUSTERS SE DEFINEN
+//* CON REUSE PARA QUE PRODUCTOS/VENDEDORES PUEDAN VOLVER A ABRIR
+//* OUTPUT (CARGA COMPLETA) CADA NOCHE AUNQUE YA CONTENGAN DATOS.
+//*--------------------------------------------------------------*
+//STEP001  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(NAT-PRODUCTOS)          -
+         INDEXED                                -
+         REUSE                                  -
+         RECORDSIZE(21,21)                      -
+         KEYS(4,1)                               -
+         TRACKS(5,5))                            -
+         DATA(NAME(NAT-PRODUCTOS.DATA))          -
+         INDEX(NAME(NAT-PRODUCTOS.INDEX))
+  DEFINE CLUSTER (NAME(NAT-VENDEDORES)         -
+         INDEXED                                -
+         REUSE                                  -
+         RECORDSIZE(99,99)                      -
+         KEYS(4,1)                               -
+         TRACKS(5,5))                            -
+         DATA(NAME(NAT-VENDEDORES.DATA))         -
+         INDEX(NAME(NAT-VENDEDORES.INDEX))
+/*
+//*
+//STEP005  EXEC PGM=IEFBR14
+//PRODPAR  DD   DSN=NAT-PRODUCTOS.PAR,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=2)
+//VENDPAR  DD   DSN=NAT-VENDEDORES.PAR,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=2)
+//VENTPAR  DD   DSN=NAT-VENTAS.PAR,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=20)
+//VENTCKPT DD   DSN=NAT-VENTAS.CKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=10)
+//*
+//STEP010  EXEC PGM=PRODUCTOS
+//STEPLIB  DD   DSN=NAT.BATCH.LOADLIB,DISP=SHR
+//ENTRADA  DD   DSN=NAT-PRODUCTOS.TXT,DISP=SHR
+//SALIDA   DD   DSN=NAT-SALIDA,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SALIDA1  DD   DSN=NAT-PRODUCTOS,DISP=OLD
+//RECHAZOS DD   DSN=NAT-PRODUCTOS.REJ,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITORIA DD  DSN=NAT-AUDITORIA,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//PARAMETROS DD DSN=NAT-PRODUCTOS.PAR,DISP=SHR
+//SALIDAUS DD   DSN=NAT-PRODUCTOS.US,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//CEEDUMP  DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=VENDEDORES,COND=(4,GT,STEP010)
+//STEPLIB  DD   DSN=NAT.BATCH.LOADLIB,DISP=SHR
+//ENTRADA  DD   DSN=NAT-VENDEDORES.TXT,DISP=SHR
+//SALIDA   DD   DSN=NAT-SALIDA,DISP=(MOD,CATLG,CATLG)
+//SALIDA1  DD   DSN=NAT-VENDEDORES,DISP=OLD
+//AUDITORIA DD  DSN=NAT-AUDITORIA,DISP=(MOD,CATLG,CATLG)
+//PARAMETROS DD DSN=NAT-VENDEDORES.PAR,DISP=SHR
+//SALIDAUS DD   DSN=NAT-VENDEDORES.US,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//CEEDUMP  DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=PRUEBA1,COND=((4,GT,STEP010),(4,GT,STEP020))
+//STEPLIB  DD   DSN=NAT.BATCH.LOADLIB,DISP=SHR
+//ENTRADA  DD   DSN=NAT-VENTAS.TXT,DISP=SHR
+//SALIDA   DD   DSN=NAT-SALIDA,DISP=(MOD,CATLG,CATLG)
+//SALIDA1  DD   DSN=NAT-VENTAS,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//CHECKPOINT DD DSN=NAT-VENTAS.CKPT,DISP=SHR
+//AUDITORIA DD  DSN=NAT-AUDITORIA,DISP=(MOD,CATLG,CATLG)
+//PARAMETROS DD DSN=NAT-VENTAS.PAR,DISP=SHR
+//PRODUCTOS DD  DSN=NAT-PRODUCTOS,DISP=SHR
+//VENDEDORES DD DSN=NAT-VENDEDORES,DISP=SHR
+//RECHAZOS DD   DSN=NAT-VENTAS.REJ,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SALIDAUS DD   DSN=NAT-VENTAS.US,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//CEEDUMP  DD   SYSOUT=*
+//
