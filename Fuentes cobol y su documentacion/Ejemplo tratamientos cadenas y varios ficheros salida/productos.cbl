@@ -1,127 +1,365 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRODUCTOS.
-       AUTHOR. J.GAYAN.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-370.
-       OBJECT-COMPUTER. IBM-370.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT entrada ASSIGN TO 'NAT-productos.txt'
-           organization is line sequential.
-           SELECT salida  ASSIGN TO 'NAT-salida'
-           organization is line  sequential.
-           SELECT salida1  ASSIGN TO 'NAT-productos'
-           organization is line  sequential.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  ENTRADA
-           BLOCK CONTAINS 0 RECORDS
-           LABEL RECORD IS STANDARD
-           RECORDING MODE IS F
-           RECORD 40 CHARACTERS
-           DATA RECORD IS REG-ENTRADA.
-       01 REG-ENTRADA   pic x(40).
-       FD  SALIDA
-           BLOCK CONTAINS 0 RECORDS
-           LABEL RECORD IS STANDARD
-           RECORDING MODE IS F
-           RECORD 132 CHARACTERS
-           DATA RECORD IS REG-SALIDA.
-       01  reg-salida        pic x(132).
-       FD  SALIDA1
-           BLOCK CONTAINS 0 RECORDS
-           LABEL RECORD IS STANDARD
-           RECORDING MODE IS F
-           RECORD 21 CHARACTERS
-           DATA RECORD IS REG-SALIDA1.
-       01  REG-SALIDA1.
-           03 S1-idproducto   PIC X(4).
-           03 S1-NomProducto  PIC X(10).
-           03 S1-IdGrupo      PIC X.
-           03 S1-precio       PIC X(6).
-
-       WORKING-STORAGE SECTION.
-       01    productos1.
-          03 id-producto1   pic 9(4).
-          03 Nom-producto1  pic x(50).
-          03 id-grupo1      pic 9.
-          03 precio1       pic 9(6)v99.
-       01  WFECHA.
-           03 W-DD  PIC XX.
-           03 W-MM  PIC XX.
-           03 W-AA  PIC X(4).
-       01  FILLER REDEFINES WFECHA.
-           03 D-AA  PIC XX.
-           03 D-MM  PIC XX.
-           03 D-DD  PIC XX.
-       01  DESTRIPAR.
-           03 W-idproducto   PIC x(2) justified right.
-           03 W-idproducto-n redefines   W-idproducto  pic 99.
-           03 W-precio  PIC X(7).
-       01  wprecio-a.
-           03 wprecio-e   pic x(4) justified right.
-           03 wprecio-d   pic x(2).
-       01  wprecio-n redefines wprecio-a pic 9(4)V99.
-       01  CABECERA1.
-           03 FILLER PIC X(12)   VALUE 'IdProducto  '.
-           03 FILLER         PIC X VALUE SPACES.
-           03 FILLER PIC X(16)  VALUE 'NomProducto  '.
-           03 FILLER         PIC X VALUE SPACES.
-           03 FILLER PIC X(10)   VALUE 'IdGrupo   '.
-           03 FILLER         PIC X VALUE SPACES.
-           03 FILLER PIC X(10)   VALUE '  Precio  '.
-       01  CABECERA2.
-           03 FILLER PIC X(12)   VALUE ALL '-'.
-           03 FILLER         PIC X VALUE SPACES.
-           03 FILLER PIC X(16)  VALUE ALL '-'.
-           03 FILLER         PIC X VALUE SPACES.
-           03 FILLER PIC X(10)   VALUE ALL '-'.
-           03 FILLER         PIC X VALUE SPACES.
-           03 FILLER PIC X(8)   VALUE ALL '-'.
-       01  CABECERA3.
-           03 FILLER         PIC X(6) VALUE SPACES.
-           03 S-idproducto   PIC z9.
-           03 FILLER         PIC X(6) VALUE SPACES.
-           03 S-NomProducto  PIC X(10).
-           03 FILLER         PIC X(10) VALUE SPACES.
-           03 S-IdGrupo      PIC X.
-           03 FILLER         PIC X(6) VALUE SPACES.
-           03 S-precio       PIC zzz9,99.
-           03 FILLER         PIC X(6) VALUE SPACES.
-       77  FE       PIC 9    VALUE 0.
-
-
-
-       PROCEDURE DIVISION.
-       ABRIR.
-           OPEN input ENTRADA
-           OPEN OUTPUT SALIDA salida1.
-           WRITE REG-SALIDA from cabecera1 END-WRITE
-           WRITE REG-SALIDA from cabecera2 END-WRITE
-           READ ENTRADA AT END MOVE 1 TO FE END-READ
-           PERFORM  UNTIL FE = 1
-               unstring reg-entrada delimited by ';' into
-                 w-idproducto S-NomProducto   S-IdGrupo  w-precio
-               unstring w-precio delimited by ',' into
-               wprecio-e wprecio-d
-               inspect wprecio-a replacing all ' ' by '0'
-               inspect W-idproducto replacing all ' ' by '0'
-               move W-idproducto   to S1-idproducto
-               move W-idproducto-n   to S-idproducto
-               move S-NomProducto to S1-NomProducto
-               move S-IdGrupo to S1-IdGrupo
-               move wprecio-a to S1-precio
-               move wprecio-n to S-precio
-               WRITE REG-SALIDA from cabecera3 END-WRITE
-               WRITE REG-SALIDA1 END-WRITE
-               READ ENTRADA AT END MOVE 1 TO FE END-READ
-
-           END-PERFORM
-           CLOSE ENTRADA SALIDA
-           STOP RUN.
-
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRODUCTOS.
+       AUTHOR. J.GAYAN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT entrada ASSIGN TO 'NAT-productos.txt'
+           organization is line sequential.
+           SELECT salida  ASSIGN TO 'NAT-salida'
+           organization is line  sequential.
+           SELECT salida1  ASSIGN TO 'NAT-productos'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS S1-idproducto
+           FILE STATUS IS WS-FS-PRODUCTOS.
+           SELECT rechazos ASSIGN TO 'NAT-productos.rej'
+           organization is line  sequential.
+           SELECT auditoria ASSIGN TO 'NAT-auditoria'
+           organization is line sequential
+           FILE STATUS IS WS-FS-AUD.
+           SELECT parametros ASSIGN TO 'NAT-productos.par'
+           organization is line sequential
+           FILE STATUS IS WS-FS-PAR.
+           SELECT salida-us ASSIGN TO 'NAT-productos.us'
+           organization is line sequential.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 40 CHARACTERS
+           DATA RECORD IS REG-ENTRADA.
+       01 REG-ENTRADA   pic x(40).
+       FD  SALIDA
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 132 CHARACTERS
+           DATA RECORD IS REG-SALIDA.
+       01  reg-salida        pic x(132).
+       FD  SALIDA1
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 21 CHARACTERS
+           DATA RECORD IS REG-SALIDA1.
+       01  REG-SALIDA1.
+           03 S1-idproducto   PIC X(4).
+           03 S1-NomProducto  PIC X(10).
+           03 S1-IdGrupo      PIC X.
+           03 S1-precio       PIC X(6).
+       FD  RECHAZOS
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 60 CHARACTERS
+           DATA RECORD IS REG-RECHAZO.
+       01  REG-RECHAZO.
+           03 REG-RECHAZO-LINEA    PIC X(40).
+           03 FILLER               PIC X VALUE SPACES.
+           03 REG-RECHAZO-MOTIVO   PIC X(19).
+       FD  AUDITORIA
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 86 CHARACTERS
+           DATA RECORD IS REG-AUDITORIA.
+       01  REG-AUDITORIA.
+           03 AUD-PROGRAMA     PIC X(10).
+           03 FILLER           PIC X     VALUE SPACES.
+           03 AUD-FECHA        PIC 9(8).
+           03 FILLER           PIC X     VALUE SPACES.
+           03 AUD-HORA         PIC 9(6).
+           03 FILLER           PIC X     VALUE SPACES.
+           03 FILLER           PIC X(7)  VALUE 'LEIDOS:'.
+           03 AUD-LEIDOS       PIC Z(9)9.
+           03 FILLER           PIC X     VALUE SPACES.
+           03 FILLER           PIC X(9)  VALUE 'ESCRITOS:'.
+           03 AUD-ESCRITOS     PIC Z(9)9.
+           03 FILLER           PIC X     VALUE SPACES.
+           03 FILLER           PIC X(11) VALUE 'RECHAZADOS:'.
+           03 AUD-RECHAZADOS   PIC Z(9)9.
+       FD  PARAMETROS
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 2 CHARACTERS
+           DATA RECORD IS REG-PARAMETROS.
+       01  REG-PARAMETROS.
+           03 PAR-MODO-SALIDA  PIC X(2).
+       FD  SALIDA-US
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 22 CHARACTERS
+           DATA RECORD IS REG-SALIDA-US.
+       01  REG-SALIDA-US.
+           03 US-idproducto    PIC X(4).
+           03 US-NomProducto   PIC X(10).
+           03 US-IdGrupo       PIC X.
+           03 US-precio        PIC X(7).
+
+       WORKING-STORAGE SECTION.
+       01    productos1.
+          03 id-producto1   pic 9(4).
+          03 Nom-producto1  pic x(50).
+          03 id-grupo1      pic 9.
+          03 precio1       pic 9(6)v99.
+       01  WFECHA.
+           03 W-DD  PIC XX.
+           03 W-MM  PIC XX.
+           03 W-AA  PIC X(4).
+       01  FILLER REDEFINES WFECHA.
+           03 D-AA  PIC XX.
+           03 D-MM  PIC XX.
+           03 D-DD  PIC XX.
+       01  DESTRIPAR.
+           03 W-idproducto   PIC x(2) justified right.
+           03 W-idproducto-n redefines   W-idproducto  pic 99.
+           03 W-precio  PIC X(12).
+       01  wprecio-a.
+           03 wprecio-e   pic x(4) justified right.
+           03 wprecio-d   pic x(2).
+       01  wprecio-n redefines wprecio-a pic 9(4)V99.
+       01  W-PRECIO-ENTERO-RAW    PIC X(10).
+       01  W-PRECIO-ENTERO-CHK    PIC X(4) VALUE SPACES.
+       77  W-LEN-PRECIO-ENTERO    PIC 9(4) COMP VALUE 0.
+       01  W-VALIDACION.
+           03 W-idproducto-orig   PIC X(2).
+           03 W-precio-orig       PIC X(12).
+           03 W-VALIDO            PIC X     VALUE 'S'.
+              88 REG-VALIDO                 VALUE 'S'.
+              88 REG-INVALIDO               VALUE 'N'.
+           03 W-MOTIVO-RECHAZO    PIC X(19) VALUE SPACES.
+       01  WS-FS-PRODUCTOS        PIC XX.
+       01  WS-FS-AUD              PIC XX.
+       01  WS-FS-PAR              PIC XX.
+       01  W-MODO-SALIDA          PIC X     VALUE 'N'.
+           88 MODO-US-ACTIVO              VALUE 'S'.
+       77  W-CNT-LEIDOS           PIC 9(7) VALUE 0.
+       77  W-CNT-RECHAZADOS       PIC 9(7) VALUE 0.
+       01  WFECHA-HOY             PIC 9(8).
+       01  WHORA-HOY              PIC 9(6).
+       01  CABECERA1.
+           03 FILLER PIC X(12)   VALUE 'IdProducto  '.
+           03 FILLER         PIC X VALUE SPACES.
+           03 FILLER PIC X(16)  VALUE 'NomProducto  '.
+           03 FILLER         PIC X VALUE SPACES.
+           03 FILLER PIC X(10)   VALUE 'IdGrupo   '.
+           03 FILLER         PIC X VALUE SPACES.
+           03 FILLER PIC X(10)   VALUE '  Precio  '.
+       01  CABECERA2.
+           03 FILLER PIC X(12)   VALUE ALL '-'.
+           03 FILLER         PIC X VALUE SPACES.
+           03 FILLER PIC X(16)  VALUE ALL '-'.
+           03 FILLER         PIC X VALUE SPACES.
+           03 FILLER PIC X(10)   VALUE ALL '-'.
+           03 FILLER         PIC X VALUE SPACES.
+           03 FILLER PIC X(8)   VALUE ALL '-'.
+       01  CABECERA3.
+           03 FILLER         PIC X(6) VALUE SPACES.
+           03 S-idproducto   PIC z9.
+           03 FILLER         PIC X(6) VALUE SPACES.
+           03 S-NomProducto  PIC X(10).
+           03 FILLER         PIC X(10) VALUE SPACES.
+           03 S-IdGrupo      PIC X.
+           03 FILLER         PIC X(6) VALUE SPACES.
+           03 S-precio       PIC zzz9,99.
+           03 FILLER         PIC X(6) VALUE SPACES.
+       01  CABECERA4.
+           03 FILLER         PIC X(6) VALUE SPACES.
+           03 FILLER         PIC X(10) VALUE 'GRUPO'.
+           03 S-IdGrupo-SUB  PIC X.
+           03 FILLER         PIC X(6) VALUE SPACES.
+           03 FILLER         PIC X(10) VALUE 'PRODUCTOS:'.
+           03 S-CNT-SUB      PIC zzz9.
+           03 FILLER         PIC X(6) VALUE SPACES.
+           03 FILLER         PIC X(8) VALUE 'VALOR: '.
+           03 S-SUM-SUB      PIC zz.zzz.zz9,99.
+       01  CABECERA5.
+           03 FILLER         PIC X(13) VALUE 'TOTAL GENERAL'.
+           03 FILLER         PIC X(4) VALUE SPACES.
+           03 FILLER         PIC X(10) VALUE 'PRODUCTOS:'.
+           03 S-CNT-TOT      PIC zzz9.
+           03 FILLER         PIC X(6) VALUE SPACES.
+           03 FILLER         PIC X(8) VALUE 'VALOR: '.
+           03 S-SUM-TOT      PIC zz.zzz.zz9,99.
+       01  W-CONTROL-GRUPO.
+           03 W-GRUPO-ANT       PIC X     VALUE SPACES.
+           03 W-PRIMERO         PIC X     VALUE 'S'.
+              88 ES-PRIMER-REGISTRO     VALUE 'S'.
+           03 W-CNT-GRUPO       PIC 9(4) VALUE 0.
+           03 W-SUM-GRUPO       PIC 9(8)V99 VALUE 0.
+           03 W-CNT-TOTAL       PIC 9(5) VALUE 0.
+           03 W-SUM-TOTAL       PIC 9(9)V99 VALUE 0.
+       77  FE       PIC 9    VALUE 0.
+
+
+
+       PROCEDURE DIVISION.
+       ABRIR.
+           PERFORM LEER-PARAMETROS
+           OPEN input ENTRADA
+           OPEN OUTPUT SALIDA salida1 rechazos.
+           IF MODO-US-ACTIVO
+               OPEN OUTPUT SALIDA-US
+           END-IF
+           WRITE REG-SALIDA from cabecera1 END-WRITE
+           WRITE REG-SALIDA from cabecera2 END-WRITE
+           READ ENTRADA AT END MOVE 1 TO FE END-READ
+           PERFORM  UNTIL FE = 1
+               ADD 1 TO W-CNT-LEIDOS
+               unstring reg-entrada delimited by ';' into
+                 w-idproducto S-NomProducto   S-IdGrupo  w-precio
+               unstring w-precio delimited by ','
+                   into W-PRECIO-ENTERO-RAW COUNT IN W-LEN-PRECIO-ENTERO
+                        wprecio-d
+               move SPACES TO W-PRECIO-ENTERO-CHK
+               IF W-LEN-PRECIO-ENTERO > 0 AND W-LEN-PRECIO-ENTERO <= 4
+                   MOVE W-PRECIO-ENTERO-RAW(1:W-LEN-PRECIO-ENTERO)
+                       TO W-PRECIO-ENTERO-CHK
+               END-IF
+               move w-idproducto to W-idproducto-orig
+               move w-precio     to W-precio-orig
+               perform VALIDAR-REGISTRO
+               if REG-VALIDO
+                   move W-PRECIO-ENTERO-CHK to wprecio-e
+                   inspect wprecio-a replacing all ' ' by '0'
+                   inspect W-idproducto replacing all ' ' by '0'
+                   move W-idproducto   to S1-idproducto
+                   move W-idproducto-n   to S-idproducto
+                   move S-NomProducto to S1-NomProducto
+                   move S-IdGrupo to S1-IdGrupo
+                   move wprecio-a to S1-precio
+                   move wprecio-n to S-precio
+                   WRITE REG-SALIDA1
+                       INVALID KEY
+                           MOVE 'IDPRODUCTO DUPLICADO'
+                               TO W-MOTIVO-RECHAZO
+                           PERFORM RECHAZAR
+                       NOT INVALID KEY
+                           IF NOT ES-PRIMER-REGISTRO AND
+                              S1-IdGrupo NOT = W-GRUPO-ANT
+                               PERFORM ROMPE-GRUPO
+                           END-IF
+                           MOVE 'N'        TO W-PRIMERO
+                           MOVE S1-IdGrupo TO W-GRUPO-ANT
+                           ADD 1           TO W-CNT-GRUPO W-CNT-TOTAL
+                           ADD wprecio-n   TO W-SUM-GRUPO W-SUM-TOTAL
+                           WRITE REG-SALIDA from cabecera3 END-WRITE
+                           IF MODO-US-ACTIVO
+                               PERFORM ESCRIBIR-SALIDA-US
+                           END-IF
+                   END-WRITE
+               else
+                   perform RECHAZAR
+               end-if
+               READ ENTRADA AT END MOVE 1 TO FE END-READ
+
+           END-PERFORM
+           IF NOT ES-PRIMER-REGISTRO
+               PERFORM ROMPE-GRUPO
+           END-IF
+           MOVE W-CNT-TOTAL TO S-CNT-TOT
+           MOVE W-SUM-TOTAL TO S-SUM-TOT
+           WRITE REG-SALIDA FROM CABECERA5 END-WRITE
+           PERFORM GRABAR-AUDITORIA
+           CLOSE ENTRADA SALIDA salida1 rechazos
+           IF MODO-US-ACTIVO
+               CLOSE SALIDA-US
+           END-IF
+           STOP RUN.
+
+       LEER-PARAMETROS.
+           OPEN INPUT PARAMETROS
+           IF WS-FS-PAR = '00'
+               READ PARAMETROS AT END MOVE SPACES TO REG-PARAMETROS
+               END-READ
+               IF PAR-MODO-SALIDA = 'US'
+                   SET MODO-US-ACTIVO TO TRUE
+               END-IF
+               CLOSE PARAMETROS
+           END-IF.
+
+       ESCRIBIR-SALIDA-US.
+           MOVE S1-idproducto  TO US-idproducto
+           MOVE S1-NomProducto TO US-NomProducto
+           MOVE S1-IdGrupo     TO US-IdGrupo
+           STRING wprecio-e DELIMITED BY SIZE
+                  '.'        DELIMITED BY SIZE
+                  wprecio-d  DELIMITED BY SIZE
+                  INTO US-precio
+           END-STRING
+           WRITE REG-SALIDA-US.
+
+       GRABAR-AUDITORIA.
+           ACCEPT WFECHA-HOY FROM DATE YYYYMMDD
+           ACCEPT WHORA-HOY  FROM TIME
+           OPEN EXTEND AUDITORIA
+           IF WS-FS-AUD NOT = '00'
+               OPEN OUTPUT AUDITORIA
+           END-IF
+           MOVE SPACES         TO REG-AUDITORIA
+           MOVE 'PRODUCTOS'    TO AUD-PROGRAMA
+           MOVE WFECHA-HOY     TO AUD-FECHA
+           MOVE WHORA-HOY      TO AUD-HORA
+           MOVE W-CNT-LEIDOS   TO AUD-LEIDOS
+           MOVE W-CNT-TOTAL    TO AUD-ESCRITOS
+           MOVE W-CNT-RECHAZADOS TO AUD-RECHAZADOS
+           WRITE REG-AUDITORIA
+           CLOSE AUDITORIA.
+
+       ROMPE-GRUPO.
+           MOVE W-GRUPO-ANT TO S-IdGrupo-SUB
+           MOVE W-CNT-GRUPO TO S-CNT-SUB
+           MOVE W-SUM-GRUPO TO S-SUM-SUB
+           WRITE REG-SALIDA FROM CABECERA4 END-WRITE
+           MOVE 0 TO W-CNT-GRUPO
+           MOVE 0 TO W-SUM-GRUPO.
+
+       VALIDAR-REGISTRO.
+           SET REG-VALIDO TO TRUE
+           MOVE SPACES TO W-MOTIVO-RECHAZO
+           IF W-idproducto-orig = SPACES OR LOW-VALUES
+               SET REG-INVALIDO TO TRUE
+               MOVE 'IDPRODUCTO VACIO' TO W-MOTIVO-RECHAZO
+           END-IF
+           IF REG-VALIDO AND
+              (W-precio-orig = SPACES OR LOW-VALUES)
+               SET REG-INVALIDO TO TRUE
+               MOVE 'PRECIO VACIO' TO W-MOTIVO-RECHAZO
+           END-IF
+           IF REG-VALIDO
+               INSPECT W-idproducto-orig REPLACING ALL ' ' BY '0'
+               IF W-idproducto-orig NOT NUMERIC
+                   SET REG-INVALIDO TO TRUE
+                   MOVE 'IDPRODUCTO NO NUMERICO' TO W-MOTIVO-RECHAZO
+               END-IF
+           END-IF
+           IF REG-VALIDO
+               IF W-LEN-PRECIO-ENTERO > 4
+                   SET REG-INVALIDO TO TRUE
+                   MOVE 'PRECIO FUERA RANGO' TO W-MOTIVO-RECHAZO
+               END-IF
+           END-IF
+           IF REG-VALIDO
+               IF W-PRECIO-ENTERO-CHK NOT NUMERIC
+                  OR wprecio-d NOT NUMERIC
+                   SET REG-INVALIDO TO TRUE
+                   MOVE 'PRECIO NO NUMERICO' TO W-MOTIVO-RECHAZO
+               END-IF
+           END-IF.
+
+       RECHAZAR.
+           ADD 1                  TO W-CNT-RECHAZADOS
+           MOVE SPACES           TO REG-RECHAZO
+           MOVE REG-ENTRADA      TO REG-RECHAZO-LINEA
+           MOVE W-MOTIVO-RECHAZO TO REG-RECHAZO-MOTIVO
+           WRITE REG-RECHAZO.
