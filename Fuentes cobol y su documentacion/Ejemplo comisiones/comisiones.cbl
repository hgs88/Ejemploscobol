@@ -0,0 +1,309 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMISIONES.
+       AUTHOR. J.GAYAN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT entrada ASSIGN TO 'NAT-ventas'
+           organization is line sequential.
+           SELECT productos ASSIGN TO 'NAT-productos'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS P-idproducto
+           FILE STATUS IS WS-FS-PRODUCTOS.
+           SELECT vendedores ASSIGN TO 'NAT-vendedores'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS V-cod-vendedor
+           FILE STATUS IS WS-FS-VENDEDORES.
+           SELECT tasas ASSIGN TO 'NAT-comisiones.tasas'
+           organization is line sequential
+           FILE STATUS IS WS-FS-TASAS.
+           SELECT salida  ASSIGN TO 'NAT-salida-comisiones'
+           organization is line  sequential.
+           SELECT salida1  ASSIGN TO 'NAT-comisiones'
+           organization is line  sequential.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 20 CHARACTERS
+           DATA RECORD IS REG-ENTRADA.
+       01  REG-ENTRADA.
+           03 E-cod-vendedor   PIC x(4).
+           03 E-cod-producto  PIC xx.
+           03 E-fecha-venta.
+                 05 E-A    PIC X(4).
+                 05 E-M    PIC XX.
+                 05 E-D    PIC XX.
+           03 E-kilos       PIC x(6).
+       FD  PRODUCTOS
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 21 CHARACTERS
+           DATA RECORD IS REG-PRODUCTO.
+       01  REG-PRODUCTO.
+           03 P-idproducto   PIC X(4).
+           03 P-NomProducto  PIC X(10).
+           03 P-IdGrupo      PIC X.
+           03 P-precio       PIC X(6).
+           03 P-precio-N REDEFINES P-precio PIC 9(4)V99.
+       FD  VENDEDORES
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 99 CHARACTERS
+           DATA RECORD IS REG-VENDEDOR.
+       01  REG-VENDEDOR.
+           03 V-cod-vendedor      PIC X(4).
+           03 V-nombre            PIC X(10).
+           03 V-fecha-alta        PIC X(8).
+           03 V-NIF               PIC X(10).
+           03 V-fecha-nacimiento  PIC X(8).
+           03 V-DIRECCION         PIC X(10).
+           03 V-POBLACION         PIC X(10).
+           03 V-COD-POSTAL        PIC X(10).
+           03 V-TELEFONO          PIC X(10).
+           03 V-ESTADO            PIC X(12).
+           03 V-GUAPO             PIC X.
+           03 V-EDAD              PIC 999.
+           03 V-ANTIGUEDAD        PIC 999.
+       FD  TASAS
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 6 CHARACTERS
+           DATA RECORD IS REG-TASA.
+       01  REG-TASA.
+           03 TAS-IDGRUPO       PIC X.
+      *    TAS-PORCENTAJE: 5 DIGITOS ZERO-FILLED, 9(3)V99 IMPLICITO
+           03 TAS-PORCENTAJE    PIC X(5).
+       FD  SALIDA
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 132 CHARACTERS
+           DATA RECORD IS REG-SALIDA.
+       01  reg-salida        pic x(132).
+       FD  SALIDA1
+           BLOCK CONTAINS 0 RECORDS
+           LABEL RECORD IS STANDARD
+           RECORDING MODE IS F
+           RECORD 32 CHARACTERS
+           DATA RECORD IS REG-SALIDA1.
+       01  REG-SALIDA1.
+           03 S1-cod-vendedor    PIC X(4).
+           03 S1-nombre          PIC X(10).
+           03 S1-total-valor     PIC 9(7)V99.
+           03 S1-total-comision  PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FS-PRODUCTOS     PIC XX.
+       01  WS-FS-VENDEDORES    PIC XX.
+       01  WS-FS-TASAS         PIC XX.
+       01  W-IDPRODUCTO-CLAVE  PIC X(4).
+       01  TABLA-TASAS.
+           03 TT-TASA OCCURS 50 TIMES INDEXED BY IX-TASA.
+              05 TT-IDGRUPO        PIC X.
+              05 TT-PORCENTAJE     PIC X(5).
+              05 TT-PORCENTAJE-N REDEFINES TT-PORCENTAJE PIC 9(3)V99.
+       77  W-NUM-TASAS    PIC 9(4) COMP VALUE 0.
+       77  W-TASA-N       PIC 9(3)V99 VALUE 0.
+       01  TABLA-VENDEDOR.
+           03 TV-VENDEDOR OCCURS 200 TIMES INDEXED BY IX-VEN.
+              05 TV-COD-VENDEDOR    PIC X(4).
+              05 TV-NOMBRE          PIC X(10).
+              05 TV-TOTAL-VALOR     PIC 9(9)V99.
+              05 TV-TOTAL-COMISION  PIC 9(9)V99.
+       77  W-NUM-VEN    PIC 9(4) COMP VALUE 0.
+       01  W-KILOS-RAW      PIC X(6).
+       01  W-KILOS-N REDEFINES W-KILOS-RAW PIC 9(4)V99.
+       01  W-VALOR          PIC 9(9)V99 VALUE 0.
+       01  W-COMISION       PIC 9(9)V99 VALUE 0.
+       01  W-ENC-PROD   PIC X VALUE 'N'.
+           88 ENCONTRADO-PROD-S VALUE 'S'.
+       01  W-ENCONTRADO PIC X VALUE 'N'.
+           88 ENCONTRADO-S VALUE 'S'.
+       01  CABECERA1.
+           03 FILLER PIC X(12)   VALUE 'cod-vendedor'.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(12)  VALUE 'cod-producto'.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(10)   VALUE 'valor     '.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(10)   VALUE 'comision  '.
+       01  CABECERA2.
+           03 FILLER PIC X(12)   VALUE ALL '-'.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(12)  VALUE ALL '-'.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(10)   VALUE ALL '-'.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER PIC X(10)   VALUE ALL '-'.
+       01  CABECERA3.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 S-cod-vendedor   PIC X(4).
+           03 FILLER         PIC X(10) VALUE SPACES.
+           03 S-cod-producto   PIC XX.
+           03 FILLER         PIC X(10) VALUE SPACES.
+           03 S-valor        PIC zzzzzz9,99.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 S-comision     PIC zzzzzz9,99.
+       01  CABECERA4.
+           03 FILLER         PIC X(10) VALUE 'SIN PRECIO'.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 S-cod-vendedor-NP  PIC X(4).
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 S-cod-producto-NP  PIC XX.
+       01  CABECERA4B.
+           03 FILLER         PIC X(12) VALUE 'SIN VENDEDOR'.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 S-cod-vendedor-SV  PIC X(4).
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 S-cod-producto-SV  PIC XX.
+       01  CABECERA5.
+           03 FILLER         PIC X(25) VALUE 'NOMINA POR COMISIONES'.
+       01  CABECERA6.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 S-ven-cod      PIC X(4).
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 S-ven-nombre   PIC X(10).
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER         PIC X(7) VALUE 'VENTAS:'.
+           03 S-ven-valor    PIC zzzzzz9,99.
+           03 FILLER         PIC X(2) VALUE SPACES.
+           03 FILLER         PIC X(10) VALUE 'COMISION: '.
+           03 S-ven-comision PIC zzzzzz9,99.
+       77  FE        PIC 9    VALUE 0.
+       77  FE-TASAS  PIC 9    VALUE 0.
+
+       PROCEDURE DIVISION.
+       ABRIR.
+           OPEN INPUT ENTRADA PRODUCTOS VENDEDORES
+           PERFORM CARGAR-TASAS
+           OPEN OUTPUT SALIDA SALIDA1
+           WRITE REG-SALIDA FROM CABECERA1 END-WRITE
+           WRITE REG-SALIDA FROM CABECERA2 END-WRITE
+           READ ENTRADA AT END MOVE 1 TO FE END-READ
+           PERFORM UNTIL FE = 1
+               PERFORM PROCESAR-VENTA
+               READ ENTRADA AT END MOVE 1 TO FE END-READ
+           END-PERFORM
+           PERFORM IMPRIMIR-NOMINA
+           CLOSE ENTRADA PRODUCTOS VENDEDORES SALIDA SALIDA1
+           STOP RUN.
+
+       CARGAR-TASAS.
+           MOVE 0 TO W-NUM-TASAS
+           OPEN INPUT TASAS
+           IF WS-FS-TASAS = '00'
+               READ TASAS AT END MOVE 1 TO FE-TASAS END-READ
+               PERFORM UNTIL FE-TASAS = 1
+                   IF W-NUM-TASAS < 50 AND TAS-PORCENTAJE IS NUMERIC
+                       ADD 1 TO W-NUM-TASAS
+                       MOVE TAS-IDGRUPO    TO TT-IDGRUPO(W-NUM-TASAS)
+                       MOVE TAS-PORCENTAJE TO TT-PORCENTAJE(W-NUM-TASAS)
+                   END-IF
+                   READ TASAS AT END MOVE 1 TO FE-TASAS END-READ
+               END-PERFORM
+               CLOSE TASAS
+           END-IF.
+
+       PROCESAR-VENTA.
+           MOVE E-kilos TO W-KILOS-RAW
+           PERFORM BUSCAR-PRODUCTO
+           IF ENCONTRADO-PROD-S
+               COMPUTE W-VALOR ROUNDED = W-KILOS-N * P-precio-N
+               PERFORM BUSCAR-TASA
+               COMPUTE W-COMISION ROUNDED = W-VALOR * W-TASA-N / 100
+               MOVE E-cod-vendedor TO S-cod-vendedor
+               MOVE E-cod-producto TO S-cod-producto
+               MOVE W-VALOR        TO S-valor
+               MOVE W-COMISION     TO S-comision
+               WRITE REG-SALIDA FROM CABECERA3 END-WRITE
+               PERFORM BUSCAR-VENDEDOR
+               IF ENCONTRADO-S
+                   PERFORM ACUMULAR-VENDEDOR
+               ELSE
+                   MOVE E-cod-vendedor TO S-cod-vendedor-SV
+                   MOVE E-cod-producto TO S-cod-producto-SV
+                   WRITE REG-SALIDA FROM CABECERA4B END-WRITE
+               END-IF
+           ELSE
+               MOVE E-cod-vendedor TO S-cod-vendedor-NP
+               MOVE E-cod-producto TO S-cod-producto-NP
+               WRITE REG-SALIDA FROM CABECERA4 END-WRITE
+           END-IF.
+
+       BUSCAR-PRODUCTO.
+           MOVE 'N' TO W-ENC-PROD
+           MOVE SPACES TO W-IDPRODUCTO-CLAVE
+           MOVE E-cod-producto TO W-IDPRODUCTO-CLAVE
+           MOVE W-IDPRODUCTO-CLAVE TO P-idproducto
+           READ PRODUCTOS
+               INVALID KEY
+                   MOVE 'N' TO W-ENC-PROD
+               NOT INVALID KEY
+                   MOVE 'S' TO W-ENC-PROD
+           END-READ.
+
+       BUSCAR-TASA.
+           MOVE 0 TO W-TASA-N
+           PERFORM VARYING IX-TASA FROM 1 BY 1
+                   UNTIL IX-TASA > W-NUM-TASAS
+               IF TT-IDGRUPO(IX-TASA) = P-IdGrupo
+                   MOVE TT-PORCENTAJE-N(IX-TASA) TO W-TASA-N
+               END-IF
+           END-PERFORM.
+
+       BUSCAR-VENDEDOR.
+           MOVE 'N' TO W-ENCONTRADO
+           MOVE E-cod-vendedor TO V-cod-vendedor
+           READ VENDEDORES
+               INVALID KEY
+                   MOVE 'N' TO W-ENCONTRADO
+               NOT INVALID KEY
+                   MOVE 'S' TO W-ENCONTRADO
+           END-READ.
+
+       ACUMULAR-VENDEDOR.
+           MOVE 'N' TO W-ENCONTRADO
+           PERFORM VARYING IX-VEN FROM 1 BY 1
+                   UNTIL IX-VEN > W-NUM-VEN
+               IF TV-COD-VENDEDOR(IX-VEN) = E-cod-vendedor
+                   ADD W-VALOR    TO TV-TOTAL-VALOR(IX-VEN)
+                   ADD W-COMISION TO TV-TOTAL-COMISION(IX-VEN)
+                   MOVE 'S' TO W-ENCONTRADO
+               END-IF
+           END-PERFORM
+           IF NOT ENCONTRADO-S AND W-NUM-VEN < 200
+               ADD 1 TO W-NUM-VEN
+               MOVE E-cod-vendedor TO TV-COD-VENDEDOR(W-NUM-VEN)
+               MOVE V-nombre       TO TV-NOMBRE(W-NUM-VEN)
+               MOVE W-VALOR        TO TV-TOTAL-VALOR(W-NUM-VEN)
+               MOVE W-COMISION     TO TV-TOTAL-COMISION(W-NUM-VEN)
+           END-IF.
+
+       IMPRIMIR-NOMINA.
+           WRITE REG-SALIDA FROM CABECERA5 END-WRITE
+           PERFORM VARYING IX-VEN FROM 1 BY 1 UNTIL IX-VEN > W-NUM-VEN
+               MOVE TV-COD-VENDEDOR(IX-VEN)   TO S-ven-cod
+               MOVE TV-NOMBRE(IX-VEN)         TO S-ven-nombre
+               MOVE TV-TOTAL-VALOR(IX-VEN)    TO S-ven-valor
+               MOVE TV-TOTAL-COMISION(IX-VEN) TO S-ven-comision
+               WRITE REG-SALIDA FROM CABECERA6 END-WRITE
+               MOVE SPACES TO REG-SALIDA1
+               MOVE TV-COD-VENDEDOR(IX-VEN)    TO S1-cod-vendedor
+               MOVE TV-NOMBRE(IX-VEN)          TO S1-nombre
+               MOVE TV-TOTAL-VALOR(IX-VEN)     TO S1-total-valor
+               MOVE TV-TOTAL-COMISION(IX-VEN)  TO S1-total-comision
+               WRITE REG-SALIDA1 END-WRITE
+           END-PERFORM.
